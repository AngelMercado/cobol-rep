@@ -1,26 +1,239 @@
       ******************************************************************
       * Author: Angel Enrique Mercado Ponce
       * Date:
-      * Purpose: Program takes a value an increment until
-      * greater and print those values
+      * Purpose: Restartable document/ticket number generator. Resumes
+      *          from the last number issued (kept in a control file)
+      *          instead of an operator typing a starting value, writes
+      *          each newly issued number to a sequence-number file for
+      *          downstream jobs to pull, and checkpoints the control
+      *          file every N numbers so an aborted run does not
+      *          reissue numbers already handed out. The quantity to
+      *          issue and the checkpoint interval are read from a
+      *          parameter file (edited for range before use) instead
+      *          of an interactive ACCEPT, so the job can be scheduled
+      *          unattended, and every number issued is written to a
+      *          paginated report file with run-date and page headers
+      *          instead of scrolling past on DISPLAY.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG003.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQUENCE-CONTROL-FILE ASSIGN TO "SEQCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT SEQUENCE-NUMBER-FILE ASSIGN TO "SEQNBRS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+           SELECT SEQUENCE-PARAMETER-FILE ASSIGN TO "SEQPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT SEQUENCE-REPORT-FILE ASSIGN TO "SEQRPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  SEQUENCE-CONTROL-FILE.
+           COPY "SEQCTL.CPY".
+       FD  SEQUENCE-NUMBER-FILE.
+           COPY "SEQNBR.CPY".
+       FD  SEQUENCE-PARAMETER-FILE.
+           COPY "SEQPARM.CPY".
+       FD  SEQUENCE-REPORT-FILE.
+       01  REPORT-LINE                     PIC X(66).
+       FD  RUN-CONTROL-FILE.
+           COPY "RUNCTL.CPY".
        WORKING-STORAGE SECTION.
-       01 A PIC 99(9).
-       01 I PIC 99(9).
-       01 X PIC Z(9)9.
+       01  WS-CONTROL-STATUS           PIC X(2).
+       01  WS-OUTPUT-STATUS            PIC X(2).
+       01  WS-PARM-STATUS              PIC X(2).
+       01  WS-REPORT-STATUS            PIC X(2).
+       01  WS-RUNCTL-STATUS            PIC X(2).
+       01  WS-LAST-ISSUED              PIC 9(9) VALUE 0.
+       01  WS-CURRENT-NUMBER           PIC 9(9).
+       01  WS-DISPLAY-NUMBER           PIC Z(8)9.
+       01  WS-REQUESTED-QTY            PIC 9(9).
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(9).
+       01  WS-ISSUED-THIS-RUN          PIC 9(9) VALUE 0.
+       01  WS-SINCE-CHECKPOINT         PIC 9(9) VALUE 0.
+       01  WS-PARMS-VALID              PIC X(1) VALUE 'Y'.
+           88  PARMS-VALID                        VALUE 'Y'.
+       01  WS-LINES-ON-PAGE            PIC 9(2) VALUE 0.
+       01  WS-PAGE-NUMBER              PIC 9(4) VALUE 0.
+       01  WS-LINES-PER-PAGE           PIC 9(2) VALUE 20.
+       01  WS-RUN-DATE.
+           05  WS-RD-YEAR              PIC 9(4).
+           05  WS-RD-MONTH             PIC 9(2).
+           05  WS-RD-DAY               PIC 9(2).
+       01  WS-RUN-DATE-EDIT.
+           05  WS-RDE-YEAR             PIC 9(4).
+           05  FILLER                  PIC X VALUE '-'.
+           05  WS-RDE-MONTH            PIC 9(2).
+           05  FILLER                  PIC X VALUE '-'.
+           05  WS-RDE-DAY              PIC 9(2).
        PROCEDURE DIVISION.
-       DISPLAY "This is a example using increment".
-       DISPLAY "Please enter a value".
-       ACCEPT A.
-       MOVE 0 TO I.
-       PERFORM UNTIL I GREATER THAN A
-           COMPUTE X = I + 1
-           DISPLAY X
-           ADD 1 TO 	I
-       END-PERFORM.
-       STOP RUN.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           IF PARMS-VALID
+               PERFORM 2000-ISSUE-NUMBERS
+               PERFORM 5000-CHECKPOINT
+               PERFORM 1600-WRITE-RUN-TRAILER
+           END-IF
+           PERFORM 9000-TERMINATE
+           IF NOT PARMS-VALID
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       1000-INITIALIZE.
+           DISPLAY "Restartable document/ticket number generator"
+           PERFORM 1100-READ-LAST-ISSUED
+           DISPLAY "Resuming after last issued number: " WS-LAST-ISSUED
+           PERFORM 1200-READ-PARAMETERS
+           PERFORM 1300-EDIT-PARAMETERS
+           MOVE WS-LAST-ISSUED TO WS-CURRENT-NUMBER
+           IF PARMS-VALID
+               OPEN EXTEND SEQUENCE-NUMBER-FILE
+               IF WS-OUTPUT-STATUS = "35"
+                   CLOSE SEQUENCE-NUMBER-FILE
+                   OPEN OUTPUT SEQUENCE-NUMBER-FILE
+               END-IF
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+               MOVE WS-RD-YEAR  TO WS-RDE-YEAR
+               MOVE WS-RD-MONTH TO WS-RDE-MONTH
+               MOVE WS-RD-DAY   TO WS-RDE-DAY
+               OPEN OUTPUT SEQUENCE-REPORT-FILE
+               IF WS-REPORT-STATUS NOT = "00"
+                   MOVE 'N' TO WS-PARMS-VALID
+                   DISPLAY "PROG003: SEQ REPORT FILE UNAVAILABLE - "
+                       "STATUS " WS-REPORT-STATUS
+                   CLOSE SEQUENCE-NUMBER-FILE
+               ELSE
+                   PERFORM 1400-WRITE-PAGE-HEADER
+                   OPEN EXTEND RUN-CONTROL-FILE
+                   IF WS-RUNCTL-STATUS = "35"
+                       CLOSE RUN-CONTROL-FILE
+                       OPEN OUTPUT RUN-CONTROL-FILE
+                   END-IF
+                   PERFORM 1500-WRITE-RUN-HEADER
+               END-IF
+           END-IF.
+
+       1500-WRITE-RUN-HEADER.
+           MOVE 'H' TO RC-RECORD-TYPE
+           MOVE "PROG003" TO RC-PROGRAM-ID
+           MOVE WS-RUN-DATE TO RC-RUN-ID
+           MOVE WS-RUN-DATE-EDIT TO RC-RUN-DATE
+           MOVE 0 TO RC-RECORD-COUNT
+           WRITE RUN-CONTROL-RECORD.
+
+       1600-WRITE-RUN-TRAILER.
+           MOVE 'T' TO RC-RECORD-TYPE
+           MOVE "PROG003" TO RC-PROGRAM-ID
+           MOVE WS-RUN-DATE TO RC-RUN-ID
+           MOVE WS-RUN-DATE-EDIT TO RC-RUN-DATE
+           MOVE WS-ISSUED-THIS-RUN TO RC-RECORD-COUNT
+           WRITE RUN-CONTROL-RECORD.
+
+       1200-READ-PARAMETERS.
+           MOVE 0 TO WS-REQUESTED-QTY
+           MOVE 0 TO WS-CHECKPOINT-INTERVAL
+           OPEN INPUT SEQUENCE-PARAMETER-FILE
+           IF WS-PARM-STATUS = "00"
+               READ SEQUENCE-PARAMETER-FILE
+                   NOT AT END
+                       MOVE SP-REQUESTED-QTY TO WS-REQUESTED-QTY
+                       MOVE SP-CHECKPOINT-INTERVAL
+                           TO WS-CHECKPOINT-INTERVAL
+               END-READ
+               CLOSE SEQUENCE-PARAMETER-FILE
+           END-IF.
+
+       1300-EDIT-PARAMETERS.
+           MOVE 'Y' TO WS-PARMS-VALID
+           IF WS-REQUESTED-QTY = 0 OR WS-REQUESTED-QTY > 999999999
+               MOVE 'N' TO WS-PARMS-VALID
+               DISPLAY "PROG003: INVALID REQUESTED QUANTITY IN "
+                   "SEQPARM.DAT - MUST BE 1 THROUGH 999999999"
+           END-IF
+           IF WS-CHECKPOINT-INTERVAL = 0
+               OR WS-CHECKPOINT-INTERVAL > WS-REQUESTED-QTY
+               MOVE 'N' TO WS-PARMS-VALID
+               DISPLAY "PROG003: INVALID CHECKPOINT INTERVAL IN "
+                   "SEQPARM.DAT - MUST BE 1 THROUGH REQUESTED QTY"
+           END-IF.
+
+       1400-WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE SPACES TO REPORT-LINE
+           STRING "DOCUMENT NUMBER ISSUE REPORT" DELIMITED BY SIZE
+               "   RUN DATE: " DELIMITED BY SIZE
+               WS-RUN-DATE-EDIT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "PAGE: " DELIMITED BY SIZE
+               WS-PAGE-NUMBER DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 0 TO WS-LINES-ON-PAGE.
+
+       1100-READ-LAST-ISSUED.
+           OPEN INPUT SEQUENCE-CONTROL-FILE
+           IF WS-CONTROL-STATUS = "35"
+               MOVE 0 TO WS-LAST-ISSUED
+           ELSE
+               READ SEQUENCE-CONTROL-FILE
+                   AT END
+                       MOVE 0 TO WS-LAST-ISSUED
+                   NOT AT END
+                       MOVE SC-LAST-ISSUED TO WS-LAST-ISSUED
+               END-READ
+               CLOSE SEQUENCE-CONTROL-FILE
+           END-IF.
+
+       2000-ISSUE-NUMBERS.
+           MOVE 0 TO WS-ISSUED-THIS-RUN
+           PERFORM UNTIL WS-ISSUED-THIS-RUN >= WS-REQUESTED-QTY
+               ADD 1 TO WS-CURRENT-NUMBER
+               MOVE WS-CURRENT-NUMBER TO SN-DOCUMENT-NUMBER
+               WRITE SEQUENCE-NUMBER-RECORD
+               MOVE WS-CURRENT-NUMBER TO WS-DISPLAY-NUMBER
+               IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+                   PERFORM 1400-WRITE-PAGE-HEADER
+               END-IF
+               MOVE SPACES TO REPORT-LINE
+               STRING "DOCUMENT NUMBER ISSUED: " DELIMITED BY SIZE
+                   WS-DISPLAY-NUMBER DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               WRITE REPORT-LINE
+               ADD 1 TO WS-LINES-ON-PAGE
+               ADD 1 TO WS-ISSUED-THIS-RUN
+               ADD 1 TO WS-SINCE-CHECKPOINT
+               IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                   PERFORM 5000-CHECKPOINT
+               END-IF
+           END-PERFORM.
+
+       5000-CHECKPOINT.
+           OPEN OUTPUT SEQUENCE-CONTROL-FILE
+           MOVE WS-CURRENT-NUMBER TO SC-LAST-ISSUED
+           WRITE SEQUENCE-CONTROL-RECORD
+           CLOSE SEQUENCE-CONTROL-FILE
+           MOVE 0 TO WS-SINCE-CHECKPOINT.
+
+       9000-TERMINATE.
+           IF PARMS-VALID
+               CLOSE SEQUENCE-NUMBER-FILE
+               CLOSE SEQUENCE-REPORT-FILE
+               CLOSE RUN-CONTROL-FILE
+           END-IF.
