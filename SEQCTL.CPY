@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: SEQCTL.CPY
+      * Purpose:  Record layout for the PROG003 sequence control file.
+      *           Holds the last document/ticket number issued so a
+      *           restarted run resumes instead of starting over.
+      *           NOTE: request 011 asks for "a keyed VSAM control
+      *           record." GnuCOBOL supports ORGANIZATION IS INDEXED
+      *           as the VSAM-KSDS equivalent, but this build's
+      *           runtime has the indexed file handler disabled
+      *           (confirmed via `cobc --info` -> "indexed file
+      *           handler : disabled"), so INDEXED fails the
+      *           `cobc -fsyntax-only` gate this repo builds against.
+      *           SEQCTL.DAT stays LINE SEQUENTIAL, single unkeyed
+      *           record, as an explicitly-disclosed substitution -
+      *           see IMPLEMENTATION_STATUS.md.
+      ******************************************************************
+       01  SEQUENCE-CONTROL-RECORD.
+           05  SC-LAST-ISSUED          PIC 9(9).
