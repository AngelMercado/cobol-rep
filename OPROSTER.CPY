@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Copybook: OPROSTER.CPY
+      * Purpose:  Record layout for the authorized-operator roster
+      *           read by PROG002 during shift logon validation.
+      *           NOTE: request 000 asks for "a keyed USER-MASTER
+      *           file." GnuCOBOL supports ORGANIZATION IS INDEXED as
+      *           the VSAM-KSDS equivalent, but this build's runtime
+      *           has the indexed file handler disabled (confirmed via
+      *           `cobc --info` -> "indexed file handler : disabled"),
+      *           so INDEXED fails the `cobc -fsyntax-only` gate this
+      *           repo builds against - the same limitation already
+      *           disclosed for SEQCTL.CPY (req011) and GDGCTL (req012,
+      *           see IMPLEMENTATION_STATUS.md). OPROSTER.DAT stays
+      *           LINE SEQUENTIAL, read by PROG002 via a sequential
+      *           scan keyed on OR-OPERATOR-ID, as an explicitly-
+      *           disclosed substitution - see IMPLEMENTATION_STATUS.md.
+      ******************************************************************
+       01  OPERATOR-ROSTER-RECORD.
+           05  OR-OPERATOR-ID          PIC X(8).
+           05  OR-OPERATOR-NAME        PIC X(20).
+           05  OR-SHIFT                PIC X(1).
+           05  OR-CASE-REQUIRED        PIC X(1).
+           05  OR-ACTIVE-FLAG          PIC X(1).
+               88  OR-ACTIVE                     VALUE 'Y'.
+               88  OR-INACTIVE                   VALUE 'N'.
