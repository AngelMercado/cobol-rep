@@ -0,0 +1,69 @@
+      ******************************************************************
+      * Author: Angel Enrique Mercado Ponce
+      * Date:
+      * Purpose: Nightly batch driver. CALLs PROG002 (operator logon/
+      *          roster validation), PROG003 (document/ticket sequence
+      *          number generation), and PROG005 (banner/notice
+      *          printing) in sequence, sharing the COBOL RETURN-CODE
+      *          special register between steps so a hard failure in
+      *          an earlier step (RETURN-CODE 8 or higher) stops the
+      *          later steps from running against bad data instead of
+      *          each program running as its own island.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       AUTHOR. ANGEL MERCADO
+       PROGRAM-ID. PROG001.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RC-PROG002               PIC S9(4) VALUE 0.
+       01  WS-RC-PROG003               PIC S9(4) VALUE 0.
+       01  WS-RC-PROG005               PIC S9(4) VALUE 0.
+       01  WS-OVERALL-RC               PIC S9(4) VALUE 0.
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           DISPLAY "PROG001: NIGHTLY BATCH DRIVER STARTING"
+           PERFORM 1000-RUN-PROG002
+           IF WS-RC-PROG002 < 8
+               PERFORM 2000-RUN-PROG003
+               IF WS-RC-PROG003 < 8
+                   PERFORM 3000-RUN-PROG005
+               ELSE
+                   DISPLAY "PROG001: PROG003 FAILED RC=" WS-RC-PROG003
+                       " - SKIPPING PROG005"
+               END-IF
+           ELSE
+               DISPLAY "PROG001: PROG002 FAILED RC=" WS-RC-PROG002
+                   " - SKIPPING PROG003 AND PROG005"
+           END-IF
+           PERFORM 9000-SET-OVERALL-RETURN-CODE
+           DISPLAY "PROG001: NIGHTLY BATCH DRIVER COMPLETE - RC="
+               WS-OVERALL-RC
+           MOVE WS-OVERALL-RC TO RETURN-CODE
+           STOP RUN.
+
+       1000-RUN-PROG002.
+           CALL "PROG002"
+           MOVE RETURN-CODE TO WS-RC-PROG002
+           DISPLAY "PROG001: PROG002 RETURNED RC=" WS-RC-PROG002.
+
+       2000-RUN-PROG003.
+           CALL "PROG003"
+           MOVE RETURN-CODE TO WS-RC-PROG003
+           DISPLAY "PROG001: PROG003 RETURNED RC=" WS-RC-PROG003.
+
+       3000-RUN-PROG005.
+           CALL "PROG005"
+           MOVE RETURN-CODE TO WS-RC-PROG005
+           DISPLAY "PROG001: PROG005 RETURNED RC=" WS-RC-PROG005.
+
+       9000-SET-OVERALL-RETURN-CODE.
+           MOVE WS-RC-PROG002 TO WS-OVERALL-RC
+           IF WS-RC-PROG003 > WS-OVERALL-RC
+               MOVE WS-RC-PROG003 TO WS-OVERALL-RC
+           END-IF
+           IF WS-RC-PROG005 > WS-OVERALL-RC
+               MOVE WS-RC-PROG005 TO WS-OVERALL-RC
+           END-IF.
+       END PROGRAM PROG001.
