@@ -0,0 +1,192 @@
+      ******************************************************************
+      * Author: Angel Enrique Mercado
+      * Date:
+      * Purpose: Balancing/reconciliation job for the night's batch
+      *          suite. Reads the shared RUN-CONTROL file that PROG002
+      *          and PROG003 each write an 'H'/'T' record pair to and
+      *          compares PROG002's record count against PROG003's, so
+      *          operations has a discrepancy report to check before
+      *          calling the night clean instead of trusting the two
+      *          jobs lined up by eye.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG007.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+           SELECT RECON-REPORT-FILE ASSIGN TO "RECON.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-CONTROL-FILE.
+           COPY "RUNCTL.CPY".
+       FD  RECON-REPORT-FILE.
+       01  REPORT-LINE                     PIC X(66).
+       WORKING-STORAGE SECTION.
+       01  WS-RUNCTL-STATUS             PIC X(2).
+       01  WS-REPORT-STATUS             PIC X(2).
+       01  WS-RUNCTL-EOF                PIC X(1) VALUE 'N'.
+           88  RUNCTL-EOF                          VALUE 'Y'.
+       01  WS-REPORT-AVAILABLE          PIC X(1) VALUE 'Y'.
+           88  REPORT-AVAILABLE                    VALUE 'Y'.
+       01  WS-PAGE-NUMBER               PIC 9(4) VALUE 0.
+       01  WS-LINES-ON-PAGE             PIC 9(2) VALUE 0.
+       01  WS-LINES-PER-PAGE            PIC 9(2) VALUE 20.
+       01  WS-PROG002-FOUND             PIC X(1) VALUE 'N'.
+           88  PROG002-FOUND                       VALUE 'Y'.
+       01  WS-PROG002-COUNT             PIC 9(9) VALUE 0.
+       01  WS-PROG002-RUN-ID            PIC X(8) VALUE SPACES.
+       01  WS-PROG002-RUN-DATE          PIC X(10) VALUE SPACES.
+       01  WS-PROG003-FOUND             PIC X(1) VALUE 'N'.
+           88  PROG003-FOUND                       VALUE 'Y'.
+       01  WS-PROG003-COUNT             PIC 9(9) VALUE 0.
+       01  WS-PROG003-RUN-ID            PIC X(8) VALUE SPACES.
+       01  WS-PROG003-RUN-DATE          PIC X(10) VALUE SPACES.
+       01  WS-COUNT-DIFF                PIC S9(9) VALUE 0.
+       01  WS-DISPLAY-002-COUNT         PIC Z(8)9.
+       01  WS-DISPLAY-003-COUNT         PIC Z(8)9.
+       01  WS-DISPLAY-DIFF              PIC -(8)9.
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           IF REPORT-AVAILABLE
+               PERFORM 2000-SCAN-RUN-CONTROL
+               PERFORM 3000-WRITE-RECONCILIATION
+           ELSE
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT RUN-CONTROL-FILE
+           OPEN OUTPUT RECON-REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+               MOVE 'N' TO WS-REPORT-AVAILABLE
+               DISPLAY "PROG007: RECON REPORT FILE UNAVAILABLE - "
+                   "STATUS " WS-REPORT-STATUS
+           ELSE
+               PERFORM 1400-WRITE-PAGE-HEADER
+           END-IF.
+
+       1400-WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE SPACES TO REPORT-LINE
+           STRING "PROG002/PROG003 BALANCING REPORT" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "PAGE: " DELIMITED BY SIZE
+               WS-PAGE-NUMBER DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 0 TO WS-LINES-ON-PAGE.
+
+       2000-SCAN-RUN-CONTROL.
+           IF WS-RUNCTL-STATUS = "00"
+               PERFORM UNTIL RUNCTL-EOF
+                   READ RUN-CONTROL-FILE
+                       AT END
+                           MOVE 'Y' TO WS-RUNCTL-EOF
+                       NOT AT END
+                           PERFORM 2100-CAPTURE-TRAILER
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       2100-CAPTURE-TRAILER.
+           IF RC-IS-TRAILER
+               EVALUATE RC-PROGRAM-ID
+                   WHEN "PROG002"
+                       MOVE RC-RECORD-COUNT TO WS-PROG002-COUNT
+                       MOVE RC-RUN-ID TO WS-PROG002-RUN-ID
+                       MOVE RC-RUN-DATE TO WS-PROG002-RUN-DATE
+                       MOVE 'Y' TO WS-PROG002-FOUND
+                   WHEN "PROG003"
+                       MOVE RC-RECORD-COUNT TO WS-PROG003-COUNT
+                       MOVE RC-RUN-ID TO WS-PROG003-RUN-ID
+                       MOVE RC-RUN-DATE TO WS-PROG003-RUN-DATE
+                       MOVE 'Y' TO WS-PROG003-FOUND
+               END-EVALUATE
+           END-IF.
+
+       3000-WRITE-RECONCILIATION.
+           IF NOT PROG002-FOUND OR NOT PROG003-FOUND
+               PERFORM 3900-WRITE-MISSING-DATA
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE WS-PROG002-COUNT TO WS-DISPLAY-002-COUNT
+               MOVE WS-PROG003-COUNT TO WS-DISPLAY-003-COUNT
+               PERFORM 3100-WRITE-COUNT-LINES
+               IF WS-PROG002-RUN-DATE NOT = WS-PROG003-RUN-DATE
+                   PERFORM 3400-WRITE-RUN-MISMATCH
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   COMPUTE WS-COUNT-DIFF =
+                       WS-PROG002-COUNT - WS-PROG003-COUNT
+                   IF WS-COUNT-DIFF = 0
+                       PERFORM 3200-WRITE-BALANCED
+                       MOVE 0 TO RETURN-CODE
+                   ELSE
+                       PERFORM 3300-WRITE-DISCREPANCY
+                       MOVE 4 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+
+       3100-WRITE-COUNT-LINES.
+           MOVE SPACES TO REPORT-LINE
+           STRING "PROG002 RUN " DELIMITED BY SIZE
+               WS-PROG002-RUN-DATE DELIMITED BY SIZE
+               "  RECORD COUNT: " DELIMITED BY SIZE
+               WS-DISPLAY-002-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "PROG003 RUN " DELIMITED BY SIZE
+               WS-PROG003-RUN-DATE DELIMITED BY SIZE
+               "  RECORD COUNT: " DELIMITED BY SIZE
+               WS-DISPLAY-003-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       3200-WRITE-BALANCED.
+           MOVE SPACES TO REPORT-LINE
+           STRING "RESULT: IN BALANCE - COUNTS MATCH" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       3400-WRITE-RUN-MISMATCH.
+           MOVE SPACES TO REPORT-LINE
+           STRING "RESULT: CANNOT RECONCILE - PROG002 AND PROG003 "
+               "RUN DATES DO NOT MATCH" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       3300-WRITE-DISCREPANCY.
+           MOVE WS-COUNT-DIFF TO WS-DISPLAY-DIFF
+           MOVE SPACES TO REPORT-LINE
+           STRING "RESULT: OUT OF BALANCE - PROG002 MINUS PROG003: "
+               DELIMITED BY SIZE
+               WS-DISPLAY-DIFF DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       3900-WRITE-MISSING-DATA.
+           MOVE SPACES TO REPORT-LINE
+           STRING "RESULT: CANNOT RECONCILE - MISSING RUN-CONTROL "
+               "TRAILER FOR PROG002 OR PROG003" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       9000-TERMINATE.
+           CLOSE RUN-CONTROL-FILE
+           CLOSE RECON-REPORT-FILE.
+       END PROGRAM PROG007.
