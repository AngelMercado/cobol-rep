@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: OPAUDIT.CPY
+      * Purpose:  Record layout for the operator logon audit trail
+      *           written by PROG002 for every logon attempt.
+      ******************************************************************
+       01  OPERATOR-AUDIT-RECORD.
+           05  OA-TIMESTAMP            PIC X(26).
+           05  OA-OPERATOR-ID          PIC X(8).
+           05  OA-SHIFT                PIC X(1).
+           05  OA-RESULT               PIC X(1).
+           05  OA-REASON               PIC X(20).
