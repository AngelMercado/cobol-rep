@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: OPTRAN.CPY
+      * Purpose:  Record layout for the PROG002 roster-transaction
+      *           batch input file. One operator ID per record, looked
+      *           up against OR-OPERATOR-ID on the roster, so the whole
+      *           shift roster can be checked in a single batch job
+      *           step instead of one ID at a time at a console.
+      ******************************************************************
+       01  OPERATOR-TRANSACTION-RECORD.
+           05  OT-INPUT-ID             PIC X(8).
