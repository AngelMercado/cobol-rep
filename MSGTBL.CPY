@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: MSGTBL.CPY
+      * Purpose:  Record layout for the PROG005 predefined-message
+      *           file (MSGTBL.DAT). Each record carries a message
+      *           code, a severity, and the message text that goes
+      *           with it - job-stream banner codes (BANxxx) as well
+      *           as customer-notice codes (overdue, payment-received,
+      *           account-closed). Looked up at runtime by message
+      *           code, the way OPROSTER.CPY/OPROSTER.DAT is scanned
+      *           by operator ID, so adding or changing a message only
+      *           means editing MSGTBL.DAT - not recompiling PROG005.
+      ******************************************************************
+       01  MESSAGE-RECORD.
+           05  MSG-CODE                    PIC X(6).
+           05  MSG-SEVERITY                PIC X(1).
+           05  MSG-TEXT                    PIC X(40).
