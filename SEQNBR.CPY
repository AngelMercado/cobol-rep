@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook: SEQNBR.CPY
+      * Purpose:  Record layout for the PROG003 sequence-number output
+      *           file. Downstream jobs read this to pull the next
+      *           block of issued document/ticket numbers.
+      ******************************************************************
+       01  SEQUENCE-NUMBER-RECORD.
+           05  SN-DOCUMENT-NUMBER      PIC 9(9).
