@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: RUNCTL.CPY
+      * Purpose:  Standard job header/trailer record layout, shared by
+      *           PROG002, PROG003, and PROG005 (and the PROG001
+      *           driver). Each program writes an 'H' header record
+      *           when it starts and a 'T' trailer record with its
+      *           record/iteration count when it finishes, so
+      *           operations gets one consolidated RUN-CONTROL file for
+      *           the whole night's batch instead of scrollback.
+      ******************************************************************
+       01  RUN-CONTROL-RECORD.
+           05  RC-RECORD-TYPE          PIC X(1).
+               88  RC-IS-HEADER                  VALUE 'H'.
+               88  RC-IS-TRAILER                 VALUE 'T'.
+           05  RC-PROGRAM-ID           PIC X(8).
+           05  RC-RUN-ID               PIC X(8).
+           05  RC-RUN-DATE             PIC X(10).
+           05  RC-RECORD-COUNT         PIC 9(9).
