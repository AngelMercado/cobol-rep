@@ -0,0 +1,138 @@
+      ******************************************************************
+      * Author: Angel Enrique Mercado
+      * Date:
+      * Purpose: Online equivalent of PROG002's operator sign-on check
+      *          for day-shift staff working from a terminal instead of
+      *          a batch console. Pseudo-conversational CICS
+      *          transaction PG08 presents the PROG8M1 screen, takes an
+      *          operator ID, and applies the same roster lookup rules
+      *          PROG002 uses (found/not found, active/inactive, and
+      *          the per-operator case-required check) - the roster
+      *          itself is accessed as a CICS-managed VSAM KSDS
+      *          (DATASET('OPROSTR')) keyed on operator ID rather than
+      *          PROG002's sequential scan of OPROSTER.DAT, since an
+      *          online transaction needs a single keyed read, not a
+      *          batch scan.
+      * NOTE:    This program uses EXEC CICS, which GnuCOBOL's
+      *          -std=ibm cannot compile (no CICS translator in this
+      *          toolchain). It has been desk-checked against the
+      *          pseudo-conversational pattern and PROG002's validation
+      *          rules, not run through cobc -fsyntax-only.
+      * Tectonics: (CICS translator +) cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG008.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "PROG8M1.CPY".
+       COPY "OPROSTER.CPY".
+       01  WS-CA-OPERATOR-ID           PIC X(8).
+       01  WS-LOOKUP-KEY               PIC X(8).
+       01  WS-OPERATOR-FOUND           PIC X(1) VALUE 'N'.
+           88  OPERATOR-FOUND                      VALUE 'Y'.
+       01  WS-MESSAGE                  PIC X(40).
+       01  WS-RESP                     PIC S9(8) COMP.
+       01  WS-CASE-OK                  PIC X(1) VALUE 'Y'.
+           88  CASE-OK                            VALUE 'Y'.
+       01  WS-CASE-MESSAGE              PIC X(40).
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                 PIC X(8).
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-MAP
+           ELSE
+               PERFORM 2000-RECEIVE-AND-VALIDATE
+           END-IF
+           EXEC CICS RETURN
+               TRANSID('PG08')
+               COMMAREA(WS-CA-OPERATOR-ID)
+               LENGTH(LENGTH OF WS-CA-OPERATOR-ID)
+           END-EXEC.
+
+       1000-SEND-INITIAL-MAP.
+           MOVE SPACES TO PROG8M1O
+           MOVE -1 TO OPERIDL
+           EXEC CICS SEND MAP('PROG8M1')
+               MAPSET('PROG8M')
+               FROM(PROG8M1O)
+               ERASE
+           END-EXEC.
+
+       2000-RECEIVE-AND-VALIDATE.
+           EXEC CICS RECEIVE MAP('PROG8M1')
+               MAPSET('PROG8M')
+               INTO(PROG8M1I)
+               RESP(WS-RESP)
+           END-EXEC
+           MOVE OPERIDI TO WS-CA-OPERATOR-ID
+           PERFORM 3000-VALIDATE-OPERATOR
+           PERFORM 4000-SEND-RESULT-MAP.
+
+       3000-VALIDATE-OPERATOR.
+           MOVE 'N' TO WS-OPERATOR-FOUND
+           MOVE FUNCTION UPPER-CASE(WS-CA-OPERATOR-ID) TO WS-LOOKUP-KEY
+           EXEC CICS READ
+               DATASET('OPROSTR')
+               INTO(OPERATOR-ROSTER-RECORD)
+               RIDFLD(WS-LOOKUP-KEY)
+               KEYLENGTH(8)
+               RESP(WS-RESP)
+           END-EXEC
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   MOVE 'Y' TO WS-OPERATOR-FOUND
+                   IF OR-INACTIVE
+                       MOVE "LOGON REJECTED - OPERATOR INACTIVE"
+                           TO WS-MESSAGE
+                   ELSE
+                       PERFORM 3100-CHECK-CASE-REQUIREMENT
+                       IF CASE-OK
+                           MOVE SPACES TO WS-MESSAGE
+                           STRING "LOGON ACCEPTED - " DELIMITED BY SIZE
+                               OR-OPERATOR-NAME DELIMITED BY SIZE
+                               INTO WS-MESSAGE
+                       ELSE
+                           MOVE WS-CASE-MESSAGE TO WS-MESSAGE
+                       END-IF
+                   END-IF
+               WHEN DFHRESP(NOTFND)
+                   MOVE "LOGON REJECTED - OPERATOR NOT ON ROSTER"
+                       TO WS-MESSAGE
+               WHEN OTHER
+                   MOVE "LOGON REJECTED - ROSTER FILE UNAVAILABLE"
+                       TO WS-MESSAGE
+           END-EVALUATE.
+
+       3100-CHECK-CASE-REQUIREMENT.
+           MOVE 'Y' TO WS-CASE-OK
+           EVALUATE OR-CASE-REQUIRED
+               WHEN "U"
+                   IF WS-CA-OPERATOR-ID NOT =
+                      FUNCTION UPPER-CASE(WS-CA-OPERATOR-ID)
+                       MOVE 'N' TO WS-CASE-OK
+                       MOVE "LOGON REJECTED - MUST BE UPPER CASE"
+                           TO WS-CASE-MESSAGE
+                   END-IF
+               WHEN "L"
+                   IF WS-CA-OPERATOR-ID NOT =
+                      FUNCTION LOWER-CASE(WS-CA-OPERATOR-ID)
+                       MOVE 'N' TO WS-CASE-OK
+                       MOVE "LOGON REJECTED - MUST BE LOWER CASE"
+                           TO WS-CASE-MESSAGE
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       4000-SEND-RESULT-MAP.
+           MOVE SPACES TO PROG8M1O
+           MOVE WS-CA-OPERATOR-ID TO OPERIDO
+           MOVE WS-MESSAGE TO MSGO
+           EXEC CICS SEND MAP('PROG8M1')
+               MAPSET('PROG8M')
+               FROM(PROG8M1O)
+               DATAONLY
+           END-EXEC.
+       END PROGRAM PROG008.
