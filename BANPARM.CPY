@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: BANPARM.CPY
+      * Purpose:  Record layout for the PROG005 banner/notice
+      *           parameter file. Holds the job name, run date (or
+      *           zero for today), and banner/message code so an
+      *           unattended run (PROG001 driver, scheduled batch
+      *           window) can select its notice from a file instead of
+      *           needing someone at a console to answer the ACCEPTs.
+      ******************************************************************
+       01  BANNER-PARAMETER-RECORD.
+           05  BP-JOB-NAME             PIC X(20).
+           05  BP-RUN-DATE             PIC 9(8).
+           05  BP-BANNER-TYPE          PIC X(6).
