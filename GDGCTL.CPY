@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: GDGCTL.CPY
+      * Purpose:  Generation control record for the PROG002 audit log
+      *           generation data group. Tracks the date the current
+      *           generation was opened and the retention count so
+      *           PROG002 knows when to roll to a new generation and
+      *           the PROG006 purge utility knows how many generations
+      *           to keep on disk.
+      ******************************************************************
+       01  GDG-CONTROL-RECORD.
+           05  GC-LAST-RUN-DATE        PIC 9(8).
+           05  GC-CURRENT-GEN          PIC 9(4).
+           05  GC-RETENTION            PIC 9(2).
