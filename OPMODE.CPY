@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: OPMODE.CPY
+      * Purpose:  Record layout for the PROG002 run-mode parameter
+      *           file. Holds the (I)nteractive/(B)atch selector so an
+      *           unattended run (PROG001 driver, scheduled batch
+      *           window) can pick its mode from a file instead of
+      *           needing someone at a console to answer an ACCEPT.
+      ******************************************************************
+       01  RUN-MODE-PARAMETER-RECORD.
+           05  RM-RUN-MODE             PIC X(1).
