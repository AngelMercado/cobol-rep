@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: SEQPARM.CPY
+      * Purpose:  Record layout for the PROG003 run-parameter file.
+      *           Carries the quantity of numbers to issue this run and
+      *           the checkpoint interval, so an unattended batch job
+      *           can schedule PROG003 without a console ACCEPT.
+      ******************************************************************
+       01  SEQUENCE-PARAMETER-RECORD.
+           05  SP-REQUESTED-QTY        PIC 9(9).
+           05  SP-CHECKPOINT-INTERVAL  PIC 9(9).
