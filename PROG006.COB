@@ -0,0 +1,75 @@
+      ******************************************************************
+      * Author: Angel Enrique Mercado Ponce
+      * Date:
+      * Purpose: Purge utility for the PROG002 audit log generation
+      *          data group (OPAUDIT.Gnnnn). Reads the current
+      *          generation number and retention count from
+      *          GDGCTL.DAT and deletes every generation older than
+      *          (current generation - retention) so operations does
+      *          not have to remember to clean up old audit files by
+      *          hand.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       AUTHOR. ANGEL MERCADO
+       PROGRAM-ID. PROG006.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GDG-CONTROL-FILE ASSIGN TO "GDGCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GDGCTL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GDG-CONTROL-FILE.
+           COPY "GDGCTL.CPY".
+       WORKING-STORAGE SECTION.
+       01  WS-GDGCTL-STATUS            PIC X(2).
+       01  WS-OLDEST-TO-KEEP           PIC 9(4).
+       01  WS-PURGE-GEN                PIC 9(4).
+       01  WS-GEN-EDIT                 PIC 9(4).
+       01  WS-PURGE-FILENAME           PIC X(20).
+       01  WS-PURGE-COUNT              PIC 9(4) VALUE 0.
+       01  WS-DELETE-RC                PIC S9(9) COMP-5 VALUE 0.
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-READ-GDG-CONTROL
+           PERFORM 2000-PURGE-OLD-GENERATIONS
+           DISPLAY "PROG006: AUDIT LOG PURGE COMPLETE - "
+               WS-PURGE-COUNT " GENERATION(S) REMOVED"
+           GOBACK.
+
+       1000-READ-GDG-CONTROL.
+           MOVE 1 TO GC-CURRENT-GEN
+           MOVE 5 TO GC-RETENTION
+           OPEN INPUT GDG-CONTROL-FILE
+           IF WS-GDGCTL-STATUS = "00"
+               READ GDG-CONTROL-FILE
+               CLOSE GDG-CONTROL-FILE
+           END-IF.
+
+       2000-PURGE-OLD-GENERATIONS.
+           IF GC-CURRENT-GEN > GC-RETENTION
+               COMPUTE WS-OLDEST-TO-KEEP =
+                   GC-CURRENT-GEN - GC-RETENTION
+               MOVE 1 TO WS-PURGE-GEN
+               PERFORM UNTIL WS-PURGE-GEN >= WS-OLDEST-TO-KEEP
+                   PERFORM 2100-PURGE-ONE-GENERATION
+                   ADD 1 TO WS-PURGE-GEN
+               END-PERFORM
+           END-IF.
+
+       2100-PURGE-ONE-GENERATION.
+           MOVE WS-PURGE-GEN TO WS-GEN-EDIT
+           MOVE SPACES TO WS-PURGE-FILENAME
+           STRING "OPAUDIT.G" DELIMITED BY SIZE
+               WS-GEN-EDIT DELIMITED BY SIZE
+               "V00" DELIMITED BY SIZE
+               INTO WS-PURGE-FILENAME
+           CALL "CBL_DELETE_FILE" USING WS-PURGE-FILENAME
+               RETURNING WS-DELETE-RC
+           IF WS-DELETE-RC = 0
+               ADD 1 TO WS-PURGE-COUNT
+               DISPLAY "PROG006: REMOVED " WS-PURGE-FILENAME
+           END-IF.
+       END PROGRAM PROG006.
