@@ -1,16 +1,248 @@
       ******************************************************************
       * Author: Angel Enrique Mercado
       * Date:
-      * Purpose: Print predefined message
+      * Purpose: Print a banner/notice page selected from the
+      *          predefined message-code file - either the job-stream
+      *          OPEN/SHUT banners for a night's batch run, or a
+      *          customer notice (overdue, payment-received,
+      *          account-closed, etc.) selected directly by message
+      *          code - stamped with the job name and run date, and
+      *          routed to the spooled print/report file so operators
+      *          have something to bind with the printouts. Job name,
+      *          run date, and banner/message code come from the
+      *          BANPARM.DAT parameter file so an unattended run (the
+      *          PROG001 driver, a scheduled batch window) doesn't need
+      *          a console to answer an ACCEPT; the message text itself
+      *          comes from MSGTBL.DAT, read by message code at run
+      *          time, so adding or changing a message doesn't need a
+      *          recompile.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG005.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANNER-REPORT-FILE ASSIGN TO "BANNER.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+           SELECT BANNER-PARAMETER-FILE ASSIGN TO "BANPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT MESSAGE-FILE ASSIGN TO "MSGTBL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MSGFILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  BANNER-REPORT-FILE.
+       01  BANNER-LINE                     PIC X(66).
+       FD  RUN-CONTROL-FILE.
+           COPY "RUNCTL.CPY".
+       FD  BANNER-PARAMETER-FILE.
+           COPY "BANPARM.CPY".
+       FD  MESSAGE-FILE.
+           COPY "MSGTBL.CPY".
        WORKING-STORAGE SECTION.
-       01 PreDefMsg PIC X(18) VALUE 'PreDefMsg'.
+       01  WS-REPORT-STATUS                PIC X(2).
+       01  WS-RUNCTL-STATUS                PIC X(2).
+       01  WS-PARM-STATUS                  PIC X(2).
+       01  WS-MSGFILE-STATUS               PIC X(2).
+       01  WS-MSGFILE-EOF                  PIC X(1) VALUE 'N'.
+           88  MSGFILE-EOF                          VALUE 'Y'.
+       01  WS-PARMS-VALID                  PIC X(1) VALUE 'Y'.
+           88  PARMS-VALID                          VALUE 'Y'.
+       01  WS-JOB-NAME                     PIC X(20).
+       01  WS-BANNER-TYPE                  PIC X(6).
+       01  WS-RUN-DATE-INPUT.
+           05  WS-RDI-YEAR                 PIC 9(4).
+           05  WS-RDI-MONTH                PIC 9(2).
+           05  WS-RDI-DAY                  PIC 9(2).
+       01  WS-RUN-DATE-NUM REDEFINES WS-RUN-DATE-INPUT
+                                            PIC 9(8).
+       01  WS-RUN-DATE-EDIT.
+           05  WS-RDE-YEAR                 PIC 9(4).
+           05  FILLER                      PIC X VALUE '-'.
+           05  WS-RDE-MONTH                PIC 9(2).
+           05  FILLER                      PIC X VALUE '-'.
+           05  WS-RDE-DAY                  PIC 9(2).
+       01  WS-MSG-CODE                     PIC X(6).
+       01  WS-MSG-SEVERITY                 PIC X(1).
+       01  WS-MSG-TEXT                     PIC X(40).
+       01  WS-MSG-FOUND                    PIC X(1) VALUE 'N'.
+           88  MSG-FOUND                             VALUE 'Y'.
        PROCEDURE DIVISION.
-            DISPLAY PreDefMsg.
-            STOP RUN.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           IF PARMS-VALID
+               PERFORM 2000-LOOKUP-BANNER-MESSAGE
+               PERFORM 3000-PRINT-BANNER
+               PERFORM 1200-WRITE-RUN-TRAILER
+           END-IF
+           PERFORM 9000-TERMINATE
+           IF NOT PARMS-VALID
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF MSG-FOUND
+                   MOVE 0 TO RETURN-CODE
+               ELSE
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF
+           GOBACK.
+
+       1000-INITIALIZE.
+           PERFORM 1300-READ-PARAMETERS
+           PERFORM 1350-EDIT-PARAMETERS
+           IF PARMS-VALID
+               IF WS-RUN-DATE-NUM = 0
+                   ACCEPT WS-RUN-DATE-NUM FROM DATE YYYYMMDD
+               END-IF
+               MOVE WS-RDI-YEAR  TO WS-RDE-YEAR
+               MOVE WS-RDI-MONTH TO WS-RDE-MONTH
+               MOVE WS-RDI-DAY   TO WS-RDE-DAY
+               OPEN EXTEND BANNER-REPORT-FILE
+               IF WS-REPORT-STATUS = "35"
+                   CLOSE BANNER-REPORT-FILE
+                   OPEN OUTPUT BANNER-REPORT-FILE
+               END-IF
+               OPEN EXTEND RUN-CONTROL-FILE
+               IF WS-RUNCTL-STATUS = "35"
+                   CLOSE RUN-CONTROL-FILE
+                   OPEN OUTPUT RUN-CONTROL-FILE
+               END-IF
+               PERFORM 1100-WRITE-RUN-HEADER
+           END-IF.
+
+       1300-READ-PARAMETERS.
+           MOVE SPACES TO WS-JOB-NAME
+           MOVE 0 TO WS-RUN-DATE-NUM
+           MOVE SPACES TO WS-BANNER-TYPE
+           OPEN INPUT BANNER-PARAMETER-FILE
+           IF WS-PARM-STATUS = "00"
+               READ BANNER-PARAMETER-FILE
+                   NOT AT END
+                       MOVE BP-JOB-NAME TO WS-JOB-NAME
+                       MOVE BP-RUN-DATE TO WS-RUN-DATE-NUM
+                       MOVE BP-BANNER-TYPE TO WS-BANNER-TYPE
+               END-READ
+               CLOSE BANNER-PARAMETER-FILE
+           ELSE
+               DISPLAY "PROG005: BANNER PARAMETER FILE UNAVAILABLE - "
+                   "STATUS " WS-PARM-STATUS
+           END-IF
+           MOVE FUNCTION UPPER-CASE(WS-BANNER-TYPE) TO WS-BANNER-TYPE.
+
+       1350-EDIT-PARAMETERS.
+           MOVE 'Y' TO WS-PARMS-VALID
+           IF WS-JOB-NAME = SPACES
+               MOVE 'N' TO WS-PARMS-VALID
+               DISPLAY "PROG005: MISSING JOB NAME IN BANPARM.DAT"
+           END-IF
+           IF WS-BANNER-TYPE = SPACES
+               MOVE 'N' TO WS-PARMS-VALID
+               DISPLAY "PROG005: MISSING BANNER/MESSAGE CODE IN "
+                   "BANPARM.DAT"
+           END-IF.
+
+       1100-WRITE-RUN-HEADER.
+           MOVE 'H' TO RC-RECORD-TYPE
+           MOVE "PROG005" TO RC-PROGRAM-ID
+           MOVE WS-RUN-DATE-NUM TO RC-RUN-ID
+           MOVE WS-RUN-DATE-EDIT TO RC-RUN-DATE
+           MOVE 0 TO RC-RECORD-COUNT
+           WRITE RUN-CONTROL-RECORD.
+
+       1200-WRITE-RUN-TRAILER.
+           MOVE 'T' TO RC-RECORD-TYPE
+           MOVE "PROG005" TO RC-PROGRAM-ID
+           MOVE WS-RUN-DATE-NUM TO RC-RUN-ID
+           MOVE WS-RUN-DATE-EDIT TO RC-RUN-DATE
+           MOVE 1 TO RC-RECORD-COUNT
+           WRITE RUN-CONTROL-RECORD.
+
+       2000-LOOKUP-BANNER-MESSAGE.
+           EVALUATE WS-BANNER-TYPE
+               WHEN "OPEN"
+                   MOVE "BANSTR" TO WS-MSG-CODE
+               WHEN "SHUT"
+                   MOVE "BANEND" TO WS-MSG-CODE
+               WHEN OTHER
+                   MOVE WS-BANNER-TYPE TO WS-MSG-CODE
+           END-EVALUATE
+           MOVE 'N' TO WS-MSG-FOUND
+           MOVE 'N' TO WS-MSGFILE-EOF
+           OPEN INPUT MESSAGE-FILE
+           IF WS-MSGFILE-STATUS = "00"
+               PERFORM UNTIL MSGFILE-EOF OR MSG-FOUND
+                   READ MESSAGE-FILE
+                       AT END
+                           MOVE 'Y' TO WS-MSGFILE-EOF
+                       NOT AT END
+                           IF MSG-CODE = WS-MSG-CODE
+                               MOVE 'Y' TO WS-MSG-FOUND
+                               MOVE MSG-SEVERITY TO WS-MSG-SEVERITY
+                               MOVE MSG-TEXT TO WS-MSG-TEXT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MESSAGE-FILE
+           ELSE
+               DISPLAY "PROG005: MESSAGE FILE UNAVAILABLE - STATUS "
+                   WS-MSGFILE-STATUS
+           END-IF
+           IF NOT MSG-FOUND
+               MOVE "U" TO WS-MSG-SEVERITY
+               MOVE "UNKNOWN BANNER MESSAGE CODE" TO WS-MSG-TEXT
+           END-IF.
+
+       3000-PRINT-BANNER.
+           MOVE ALL "*" TO BANNER-LINE
+           WRITE BANNER-LINE
+           MOVE SPACES TO BANNER-LINE
+           STRING "*  JOB STREAM BANNER" DELIMITED BY SIZE
+               INTO BANNER-LINE
+           MOVE "*" TO BANNER-LINE(66:1)
+           WRITE BANNER-LINE
+           MOVE SPACES TO BANNER-LINE
+           STRING "*  JOB NAME : " DELIMITED BY SIZE
+               WS-JOB-NAME DELIMITED BY SIZE
+               INTO BANNER-LINE
+           MOVE "*" TO BANNER-LINE(66:1)
+           WRITE BANNER-LINE
+           MOVE SPACES TO BANNER-LINE
+           STRING "*  RUN DATE : " DELIMITED BY SIZE
+               WS-RUN-DATE-EDIT DELIMITED BY SIZE
+               INTO BANNER-LINE
+           MOVE "*" TO BANNER-LINE(66:1)
+           WRITE BANNER-LINE
+           MOVE SPACES TO BANNER-LINE
+           STRING "*  TYPE     : " DELIMITED BY SIZE
+               WS-BANNER-TYPE DELIMITED BY SIZE
+               INTO BANNER-LINE
+           MOVE "*" TO BANNER-LINE(66:1)
+           WRITE BANNER-LINE
+           MOVE SPACES TO BANNER-LINE
+           STRING "*  SEVERITY : " DELIMITED BY SIZE
+               WS-MSG-SEVERITY DELIMITED BY SIZE
+               INTO BANNER-LINE
+           MOVE "*" TO BANNER-LINE(66:1)
+           WRITE BANNER-LINE
+           MOVE SPACES TO BANNER-LINE
+           STRING "*  MESSAGE  : " DELIMITED BY SIZE
+               WS-MSG-TEXT DELIMITED BY SIZE
+               INTO BANNER-LINE
+           MOVE "*" TO BANNER-LINE(66:1)
+           WRITE BANNER-LINE
+           MOVE ALL "*" TO BANNER-LINE
+           WRITE BANNER-LINE
+           DISPLAY WS-MSG-TEXT.
+
+       9000-TERMINATE.
+           IF PARMS-VALID
+               CLOSE BANNER-REPORT-FILE
+               CLOSE RUN-CONTROL-FILE
+           END-IF.
        END PROGRAM PROG005.
