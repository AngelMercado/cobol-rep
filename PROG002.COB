@@ -1,23 +1,395 @@
       ******************************************************************
       * Author: Angel Enrique Mercado Ponce
       * Date:
-      * Purpose:
+      * Purpose: Operator shift logon validation. Validates an operator
+      *          ID against the authorized operator roster (id, name,
+      *          shift, case requirement, active flag) and appends a
+      *          timestamped record of the attempt, good or bad, to the
+      *          operator audit log so end-of-day reconciliation has a
+      *          full trail. Runs in two modes: interactive, where one
+      *          operator ID is ACCEPTed at the console, or batch,
+      *          where a whole shift roster-transaction file is
+      *          checked in one job step and any failures are written
+      *          to an exception report. The audit log is kept as a
+      *          generation data group (OPAUDIT.Gnnnn): a new
+      *          generation opens the first time PROG002 runs on a
+      *          given date, later runs that same date keep appending
+      *          to it, and the PROG006 purge utility rolls off
+      *          generations older than the retention count.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        AUTHOR. ANGEL MERCADO
        PROGRAM-ID. PROG002.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERATOR-ROSTER ASSIGN TO "OPROSTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+           SELECT OPERATOR-AUDIT-LOG ASSIGN TO "OPAUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT GDG-CONTROL-FILE ASSIGN TO "GDGCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GDGCTL-STATUS.
+           SELECT OPERATOR-TRANSACTIONS ASSIGN TO "OPTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT OPERATOR-EXCEPTION-RPT ASSIGN TO "OPEXCPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+           SELECT RUN-MODE-PARAMETER-FILE ASSIGN TO "OPMODE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MODE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  OPERATOR-ROSTER.
+           COPY "OPROSTER.CPY".
+       FD  OPERATOR-AUDIT-LOG.
+           COPY "OPAUDIT.CPY".
+       FD  GDG-CONTROL-FILE.
+           COPY "GDGCTL.CPY".
+       FD  OPERATOR-TRANSACTIONS.
+           COPY "OPTRAN.CPY".
+       FD  OPERATOR-EXCEPTION-RPT.
+       01  EXCEPTION-LINE                 PIC X(50).
+       FD  RUN-CONTROL-FILE.
+           COPY "RUNCTL.CPY".
+       FD  RUN-MODE-PARAMETER-FILE.
+           COPY "OPMODE.CPY".
        WORKING-STORAGE SECTION.
-       01 UserInput PIC X(20).
+       01  WS-ROSTER-STATUS            PIC X(2).
+       01  WS-AUDIT-STATUS             PIC X(2).
+       01  WS-GDGCTL-STATUS            PIC X(2).
+       01  WS-TRANS-STATUS             PIC X(2).
+       01  WS-EXCEPT-STATUS            PIC X(2).
+       01  WS-RUNCTL-STATUS            PIC X(2).
+       01  WS-MODE-STATUS              PIC X(2).
+       01  WS-AUDIT-FILENAME           PIC X(20) VALUE SPACES.
+       01  WS-GEN-EDIT                 PIC 9(4).
+       01  WS-RENAME-RC                PIC S9(9) COMP-5 VALUE 0.
+       01  WS-RUN-DATE-EDIT.
+           05  WS-RDE-YEAR             PIC 9(4).
+           05  FILLER                  PIC X VALUE '-'.
+           05  WS-RDE-MONTH            PIC 9(2).
+           05  FILLER                  PIC X VALUE '-'.
+           05  WS-RDE-DAY              PIC 9(2).
+       01  WS-ROSTER-EOF               PIC X(1) VALUE 'N'.
+           88  ROSTER-EOF                          VALUE 'Y'.
+       01  WS-TRANS-EOF                PIC X(1) VALUE 'N'.
+           88  TRANS-EOF                           VALUE 'Y'.
+       01  WS-ROSTER-AVAILABLE         PIC X(1) VALUE 'Y'.
+           88  ROSTER-AVAILABLE                    VALUE 'Y'.
+       01  WS-TRANS-AVAILABLE          PIC X(1) VALUE 'Y'.
+           88  TRANS-AVAILABLE                     VALUE 'Y'.
+       01  WS-OPERATOR-FOUND           PIC X(1) VALUE 'N'.
+           88  OPERATOR-FOUND                      VALUE 'Y'.
+       01  WS-RUN-MODE                 PIC X(1) VALUE 'B'.
+           88  BATCH-MODE                          VALUE 'B'.
+       01  WS-TRANS-COUNT              PIC 9(9) VALUE 0.
+       01  WS-EXCEPTION-COUNT          PIC 9(9) VALUE 0.
+       01  WS-INPUT-ID                 PIC X(8).
+       01  WS-MATCHED-NAME             PIC X(20).
+       01  WS-MATCHED-SHIFT            PIC X(1).
+       01  WS-RESULT-CODE              PIC X(1).
+       01  WS-REASON                   PIC X(20).
+       01  WS-CDT-DATE.
+           05  WS-CDT-YEAR             PIC 9(4).
+           05  WS-CDT-MONTH            PIC 9(2).
+           05  WS-CDT-DAY              PIC 9(2).
+       01  WS-CDT-TIME.
+           05  WS-CDT-HOUR             PIC 9(2).
+           05  WS-CDT-MINUTE           PIC 9(2).
+           05  WS-CDT-SECOND           PIC 9(2).
+           05  WS-CDT-HUNDREDTHS       PIC 9(2).
+       01  WS-TIMESTAMP.
+           05  WS-TS-YEAR              PIC 9(4).
+           05  FILLER                  PIC X VALUE '-'.
+           05  WS-TS-MONTH             PIC 9(2).
+           05  FILLER                  PIC X VALUE '-'.
+           05  WS-TS-DAY               PIC 9(2).
+           05  FILLER                  PIC X VALUE ' '.
+           05  WS-TS-HOUR              PIC 9(2).
+           05  FILLER                  PIC X VALUE ':'.
+           05  WS-TS-MINUTE            PIC 9(2).
+           05  FILLER                  PIC X VALUE ':'.
+           05  WS-TS-SECOND            PIC 9(2).
        PROCEDURE DIVISION.
-       DISPLAY "Please enter your name in uppercase"
-       ACCEPT UserInput.
-       IF UserInput IS ALPHABETIC-LOWER
-           MOVE FUNCTION UPPER-CASE(UserInput) To UserInput
-           DISPLAY "Plz UPPER-CASE. Fix it"
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 1500-SELECT-RUN-MODE
+           PERFORM 1600-WRITE-RUN-HEADER
+           IF BATCH-MODE
+               PERFORM 6000-BATCH-ROSTER-RUN
            ELSE
-               DISPLAY "Hello", UserInput
-       END-IF
-       STOP RUN.
+               PERFORM 7000-INTERACTIVE-RUN
+           END-IF
+           PERFORM 1700-WRITE-RUN-TRAILER
+           PERFORM 9000-TERMINATE
+           PERFORM 9500-SET-RETURN-CODE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT OPERATOR-ROSTER
+           IF WS-ROSTER-STATUS NOT = "00"
+               MOVE 'N' TO WS-ROSTER-AVAILABLE
+           END-IF
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD
+           MOVE WS-CDT-YEAR  TO WS-RDE-YEAR
+           MOVE WS-CDT-MONTH TO WS-RDE-MONTH
+           MOVE WS-CDT-DAY   TO WS-RDE-DAY
+           PERFORM 1050-ROLL-AUDIT-GENERATION
+           OPEN EXTEND OPERATOR-AUDIT-LOG
+           IF WS-AUDIT-STATUS = "35"
+               CLOSE OPERATOR-AUDIT-LOG
+               OPEN OUTPUT OPERATOR-AUDIT-LOG
+           END-IF
+           OPEN EXTEND RUN-CONTROL-FILE
+           IF WS-RUNCTL-STATUS = "35"
+               CLOSE RUN-CONTROL-FILE
+               OPEN OUTPUT RUN-CONTROL-FILE
+           END-IF.
+
+       1050-ROLL-AUDIT-GENERATION.
+           MOVE 0 TO GC-LAST-RUN-DATE
+           MOVE 1 TO GC-CURRENT-GEN
+           MOVE 5 TO GC-RETENTION
+           OPEN INPUT GDG-CONTROL-FILE
+           IF WS-GDGCTL-STATUS = "00"
+               READ GDG-CONTROL-FILE
+               CLOSE GDG-CONTROL-FILE
+           END-IF
+           IF GC-LAST-RUN-DATE NOT = WS-CDT-DATE
+               IF GC-LAST-RUN-DATE NOT = 0
+                   PERFORM 1060-ARCHIVE-CURRENT-GENERATION
+                   ADD 1 TO GC-CURRENT-GEN
+               END-IF
+               MOVE WS-CDT-DATE TO GC-LAST-RUN-DATE
+               OPEN OUTPUT GDG-CONTROL-FILE
+               WRITE GDG-CONTROL-RECORD
+               CLOSE GDG-CONTROL-FILE
+           END-IF.
+
+       1060-ARCHIVE-CURRENT-GENERATION.
+           MOVE GC-CURRENT-GEN TO WS-GEN-EDIT
+           MOVE SPACES TO WS-AUDIT-FILENAME
+           STRING "OPAUDIT.G" DELIMITED BY SIZE
+               WS-GEN-EDIT DELIMITED BY SIZE
+               "V00" DELIMITED BY SIZE
+               INTO WS-AUDIT-FILENAME
+           CALL "CBL_RENAME_FILE" USING "OPAUDIT.LOG" WS-AUDIT-FILENAME
+               RETURNING WS-RENAME-RC.
+
+       1600-WRITE-RUN-HEADER.
+           MOVE 'H' TO RC-RECORD-TYPE
+           MOVE "PROG002" TO RC-PROGRAM-ID
+           MOVE WS-CDT-DATE TO RC-RUN-ID
+           MOVE WS-RUN-DATE-EDIT TO RC-RUN-DATE
+           MOVE 0 TO RC-RECORD-COUNT
+           WRITE RUN-CONTROL-RECORD.
+
+       1700-WRITE-RUN-TRAILER.
+           MOVE 'T' TO RC-RECORD-TYPE
+           MOVE "PROG002" TO RC-PROGRAM-ID
+           MOVE WS-CDT-DATE TO RC-RUN-ID
+           MOVE WS-RUN-DATE-EDIT TO RC-RUN-DATE
+           IF BATCH-MODE
+               MOVE WS-TRANS-COUNT TO RC-RECORD-COUNT
+           ELSE
+               MOVE 1 TO RC-RECORD-COUNT
+           END-IF
+           WRITE RUN-CONTROL-RECORD.
+
+       1500-SELECT-RUN-MODE.
+           OPEN INPUT RUN-MODE-PARAMETER-FILE
+           IF WS-MODE-STATUS = "00"
+               READ RUN-MODE-PARAMETER-FILE
+                   NOT AT END
+                       MOVE RM-RUN-MODE TO WS-RUN-MODE
+               END-READ
+               CLOSE RUN-MODE-PARAMETER-FILE
+           ELSE
+               DISPLAY "PROG002: OPMODE.DAT NOT AVAILABLE - "
+                   "DEFAULTING TO BATCH"
+           END-IF
+           MOVE FUNCTION UPPER-CASE(WS-RUN-MODE) TO WS-RUN-MODE
+           IF WS-RUN-MODE NOT = 'I' AND WS-RUN-MODE NOT = 'B'
+               DISPLAY "PROG002: INVALID RUN MODE IN OPMODE.DAT - "
+                   "DEFAULTING TO BATCH"
+               MOVE 'B' TO WS-RUN-MODE
+           END-IF.
+
+       2000-ACCEPT-OPERATOR-ID.
+           DISPLAY "Please enter your operator ID"
+           ACCEPT WS-INPUT-ID.
+
+       3000-VALIDATE-OPERATOR.
+           MOVE 'N' TO WS-OPERATOR-FOUND
+           MOVE 'N' TO WS-ROSTER-EOF
+           CLOSE OPERATOR-ROSTER
+           OPEN INPUT OPERATOR-ROSTER
+           PERFORM UNTIL ROSTER-EOF OR OPERATOR-FOUND
+               READ OPERATOR-ROSTER
+                   AT END
+                       MOVE 'Y' TO WS-ROSTER-EOF
+                   NOT AT END
+                       IF FUNCTION UPPER-CASE(OR-OPERATOR-ID) =
+                          FUNCTION UPPER-CASE(WS-INPUT-ID)
+                           MOVE 'Y' TO WS-OPERATOR-FOUND
+                           MOVE OR-OPERATOR-NAME TO WS-MATCHED-NAME
+                           MOVE OR-SHIFT TO WS-MATCHED-SHIFT
+                           IF OR-INACTIVE
+                               MOVE 'N' TO WS-RESULT-CODE
+                               MOVE "OPERATOR INACTIVE" TO WS-REASON
+                           ELSE
+                               PERFORM 3100-CHECK-CASE-REQUIREMENT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF NOT OPERATOR-FOUND
+               MOVE 'N' TO WS-RESULT-CODE
+               MOVE "NOT ON ROSTER" TO WS-REASON
+               MOVE SPACES TO WS-MATCHED-SHIFT
+               MOVE SPACES TO WS-MATCHED-NAME
+           END-IF.
+
+       3900-ROSTER-UNAVAILABLE.
+           MOVE 'N' TO WS-RESULT-CODE
+           MOVE "ROSTER UNAVAILABLE" TO WS-REASON
+           MOVE SPACES TO WS-MATCHED-SHIFT.
+
+       3100-CHECK-CASE-REQUIREMENT.
+           EVALUATE OR-CASE-REQUIRED
+               WHEN "U"
+                   IF WS-INPUT-ID = FUNCTION UPPER-CASE(WS-INPUT-ID)
+                       MOVE 'Y' TO WS-RESULT-CODE
+                       MOVE "OK" TO WS-REASON
+                   ELSE
+                       MOVE 'N' TO WS-RESULT-CODE
+                       MOVE "MUST BE UPPER CASE" TO WS-REASON
+                   END-IF
+               WHEN "L"
+                   IF WS-INPUT-ID = FUNCTION LOWER-CASE(WS-INPUT-ID)
+                       MOVE 'Y' TO WS-RESULT-CODE
+                       MOVE "OK" TO WS-REASON
+                   ELSE
+                       MOVE 'N' TO WS-RESULT-CODE
+                       MOVE "MUST BE LOWER CASE" TO WS-REASON
+                   END-IF
+               WHEN OTHER
+                   MOVE 'Y' TO WS-RESULT-CODE
+                   MOVE "OK" TO WS-REASON
+           END-EVALUATE.
+
+       4000-LOG-ATTEMPT.
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CDT-TIME FROM TIME
+           MOVE WS-CDT-YEAR TO WS-TS-YEAR
+           MOVE WS-CDT-MONTH TO WS-TS-MONTH
+           MOVE WS-CDT-DAY TO WS-TS-DAY
+           MOVE WS-CDT-HOUR TO WS-TS-HOUR
+           MOVE WS-CDT-MINUTE TO WS-TS-MINUTE
+           MOVE WS-CDT-SECOND TO WS-TS-SECOND
+           MOVE WS-TIMESTAMP TO OA-TIMESTAMP
+           MOVE WS-INPUT-ID TO OA-OPERATOR-ID
+           MOVE WS-MATCHED-SHIFT TO OA-SHIFT
+           MOVE WS-RESULT-CODE TO OA-RESULT
+           MOVE WS-REASON TO OA-REASON
+           WRITE OPERATOR-AUDIT-RECORD.
+
+       5000-DISPLAY-RESULT.
+           IF WS-RESULT-CODE = 'Y'
+               DISPLAY "Hello " WS-MATCHED-NAME " - logon accepted"
+           ELSE
+               DISPLAY "Logon rejected for " WS-INPUT-ID
+                   ": " WS-REASON
+           END-IF.
+
+       6000-BATCH-ROSTER-RUN.
+           OPEN INPUT OPERATOR-TRANSACTIONS
+           IF WS-TRANS-STATUS NOT = "00"
+               MOVE 'N' TO WS-TRANS-AVAILABLE
+               DISPLAY "PROG002: OPERATOR TRANSACTION FILE UNAVAILABLE"
+                   " - STATUS " WS-TRANS-STATUS
+           ELSE
+               OPEN OUTPUT OPERATOR-EXCEPTION-RPT
+               IF WS-EXCEPT-STATUS NOT = "00"
+                   MOVE 'N' TO WS-TRANS-AVAILABLE
+                   DISPLAY "PROG002: EXCEPTION REPORT FILE UNAVAILABLE"
+                       " - STATUS " WS-EXCEPT-STATUS
+                   CLOSE OPERATOR-TRANSACTIONS
+               ELSE
+                   PERFORM 6200-PROCESS-TRANSACTIONS
+                   CLOSE OPERATOR-TRANSACTIONS
+                   CLOSE OPERATOR-EXCEPTION-RPT
+                   DISPLAY "Batch roster run complete - "
+                       WS-TRANS-COUNT " checked, " WS-EXCEPTION-COUNT
+                       " exception(s)"
+               END-IF
+           END-IF.
+
+       6200-PROCESS-TRANSACTIONS.
+           MOVE 'N' TO WS-TRANS-EOF
+           PERFORM UNTIL TRANS-EOF
+               READ OPERATOR-TRANSACTIONS
+                   AT END
+                       MOVE 'Y' TO WS-TRANS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-TRANS-COUNT
+                       MOVE OT-INPUT-ID TO WS-INPUT-ID
+                       IF ROSTER-AVAILABLE
+                           PERFORM 3000-VALIDATE-OPERATOR
+                       ELSE
+                           PERFORM 3900-ROSTER-UNAVAILABLE
+                       END-IF
+                       PERFORM 4000-LOG-ATTEMPT
+                       IF WS-RESULT-CODE NOT = 'Y'
+                           ADD 1 TO WS-EXCEPTION-COUNT
+                           PERFORM 6100-WRITE-EXCEPTION
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       6100-WRITE-EXCEPTION.
+           MOVE SPACES TO EXCEPTION-LINE
+           STRING WS-INPUT-ID DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               WS-REASON DELIMITED BY SIZE
+               INTO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE.
+
+       7000-INTERACTIVE-RUN.
+           PERFORM 2000-ACCEPT-OPERATOR-ID
+           IF ROSTER-AVAILABLE
+               PERFORM 3000-VALIDATE-OPERATOR
+           ELSE
+               PERFORM 3900-ROSTER-UNAVAILABLE
+           END-IF
+           PERFORM 4000-LOG-ATTEMPT
+           PERFORM 5000-DISPLAY-RESULT.
+
+       9000-TERMINATE.
+           IF ROSTER-AVAILABLE
+               CLOSE OPERATOR-ROSTER
+           END-IF
+           CLOSE OPERATOR-AUDIT-LOG
+           CLOSE RUN-CONTROL-FILE.
+
+       9500-SET-RETURN-CODE.
+           EVALUATE TRUE
+               WHEN NOT ROSTER-AVAILABLE
+                   MOVE 8 TO RETURN-CODE
+               WHEN BATCH-MODE AND NOT TRANS-AVAILABLE
+                   MOVE 8 TO RETURN-CODE
+               WHEN BATCH-MODE AND WS-EXCEPTION-COUNT > 0
+                   MOVE 8 TO RETURN-CODE
+               WHEN NOT BATCH-MODE AND WS-RESULT-CODE = 'N'
+                   MOVE 8 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 0 TO RETURN-CODE
+           END-EVALUATE.
