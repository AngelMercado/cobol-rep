@@ -0,0 +1,29 @@
+      ******************************************************************
+      * Copybook: PROG8M1.CPY
+      * Purpose:  Symbolic map for mapset PROG8M, map PROG8M1 - the
+      *           online operator sign-on screen for PROG008. This is
+      *           the symbolic description a BMS assembly (DFHMSD/
+      *           DFHMDI/DFHMDF macros, not shown here - no BMS
+      *           assembler in this tree) would generate with the
+      *           COPY NAME(PROG8M1) option; hand-authored here in the
+      *           standard generated layout so PROG008 has something to
+      *           COPY.
+      ******************************************************************
+       01  PROG8M1I.
+           05  FILLER                  PIC X(12).
+           05  OPERIDL                 PIC S9(4) COMP.
+           05  OPERIDF                 PIC X.
+           05  FILLER REDEFINES OPERIDF.
+               10  OPERIDA              PIC X.
+           05  OPERIDI                 PIC X(8).
+           05  MSGL                    PIC S9(4) COMP.
+           05  MSGF                    PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA                 PIC X.
+           05  MSGI                    PIC X(40).
+       01  PROG8M1O REDEFINES PROG8M1I.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(3).
+           05  OPERIDO                 PIC X(8).
+           05  FILLER                  PIC X(3).
+           05  MSGO                    PIC X(40).
